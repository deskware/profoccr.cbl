@@ -0,0 +1,14 @@
+000100*****************************************************
+000110* WXGRID.CPY
+000120* Weather station grid layout - 7 day_of_week entries
+000130* by 24 hour_of_day entries.  Shared by PROFOCCR and
+000140* the WX- subprograms that load, validate, report on,
+000150* or checkpoint the grid.
+000160*****************************************************
+000170 01  WX-GRID-TABLE.
+000180    05  WX-DAY OCCURS 7 TIMES
+000190        INDEXED BY WX-DAY-IDX.
+000200       10  WX-HOUR OCCURS 24 TIMES
+000210           INDEXED BY WX-HOUR-IDX.
+000220          15  WX-FAHR-TEMP      PIC S999 VALUE -300.
+000230          15  WX-BAROM-PRESSURE PIC 99V99 VALUE 0.
