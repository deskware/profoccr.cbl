@@ -0,0 +1,32 @@
+000100*****************************************************
+000110* WXATBL.CPY
+000120* The "a" table and its OCCURS DEPENDING ON control
+000130* count, plus NEXT-VAR, shared by PROFOCCR and the
+000140* WX- subprograms that size, checkpoint or export the
+000150* table.  WX-OCCURS-NUM is loaded at run time by
+000160* WXCOUNT from the day's station/shift count file.
+000170*****************************************************
+000180 01  WX-OCCURS-MAX  PIC 9(2) VALUE 20.
+000190 01  WX-OCCURS-NUM  PIC 9(2) VALUE 4.
+000200 01  WX-A-TABLE.
+000210    05  WX-A OCCURS 1 TO 20 TIMES
+000220        DEPENDING ON WX-OCCURS-NUM
+000230        INDEXED BY WX-A-IDX.
+000240       10  WX-B PIC X VALUE 'B'.
+000250       10  WX-C.
+000260          15  WX-D PIC 9  VALUE 1.
+000270          15  WX-E PIC XX VALUE 'EE'.
+000280       10  WX-F OCCURS 2 TIMES PIC XX VALUE 'FF'.
+000290       10  WX-G OCCURS 3 TIMES
+000300           INDEXED BY WX-G-IDX.
+000310          15  WX-H PIC XX VALUE 'HH'.
+000320          15  WX-I OCCURS 4 TIMES
+000330              INDEXED BY WX-I-IDX.
+000340             20  WX-J PIC X VALUE 'J'.
+000350             20  WX-K PIC X VALUE 'K'.
+000360             20  WX-L OCCURS 2 TIMES PIC XX VALUE 'LL'.
+000370             20  WX-M OCCURS 2 TIMES
+000380                 INDEXED BY WX-M-IDX.
+000390                25  WX-N PIC X VALUE 'N'.
+000400       10  WX-P PIC 99 VALUE 22.
+000410 01  WX-NEXT-VAR PIC XX VALUE 'ZZ'.
