@@ -0,0 +1,11 @@
+000100*****************************************************
+000110* WXAUDIT.CPY
+000120* Audit trail record - one entry per overwrite of a
+000130* weather grid cell or "a" table field.  Shared by
+000140* PROFOCCR and the WXAUDIT subprogram.
+000150*****************************************************
+000160 01  WX-AUDIT-RECORD.
+000170    05  WX-AUD-FIELD-NAME  PIC X(20).
+000180    05  WX-AUD-OLD-VALUE   PIC X(20).
+000190    05  WX-AUD-NEW-VALUE   PIC X(20).
+000200    05  WX-AUD-TIMESTAMP   PIC X(26).
