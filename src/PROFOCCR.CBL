@@ -0,0 +1,575 @@
+000100*****************************************************
+000110* Program name: PROFOCCR
+000120* Author:       D. Feltz, Applications Programming
+000130* Installation: Deskware, Inc. - Weather Ops
+000140* Date-Written: 01/05/2000
+000150* Date-Compiled:
+000160*-----------------------------------------------------
+000170* Demonstrates multidimensional array (OCCURS clause)
+000180* usage against a 7 day_of_week by 24 hour_of_day
+000190* weather grid and an "a" table of station/shift
+000200* entries.  Run in interactive mode; type DEMO at the
+000210* prompt to run the sample lookups below, or EXIT to
+000220* end the session.
+000230*
+000240* Copyright 2000 Deskware, Inc.
+000250*
+000260* Modification History
+000270* 01/05/2000 DF   Original program.
+000280* 03/14/2001 DF   The day_of_week/hour_of_day grid is
+000290*                 now loaded from a WEATHER-READINGS
+000300*                 file at start of run instead of being
+000310*                 seeded by compile-time VALUE clauses.
+000320* 03/15/2001 DF   Added the REPORT command, which runs a
+000330*                 validation pass over the grid (pressure
+000340*                 range check, unset-temperature sentinel
+000350*                 check) before displaying readings.
+000360* 03/16/2001 DF   REPORT now prints the full 7x24 grid
+000370*                 (temperature and pressure, every day and
+000380*                 hour) instead of the two Sunday cells
+000390*                 the original demo happened to display.
+000400*                 Added the GAP REPORT command, which lists
+000410*                 every grid cell still sitting at the
+000420*                 never-set temperature sentinel.
+000430* 03/19/2001 DF   The demo's computed array subscripts (the
+000440*                 h, g, and n lookups driven off occurs_num)
+000450*                 are now range-checked through WXSUBCHK
+000460*                 before use, so a change to the station
+000470*                 count can never walk off the end of a
+000480*                 table.
+000490* 03/20/2001 DF   The "a" table's size (occurs_num) is now
+000500*                 read at start of run from a station/shift
+000510*                 count file instead of a fixed compile-time
+000520*                 VALUE.
+000530* 03/21/2001 DF   Added DUMP VARIABLES (dump.var) and DUMP
+000540*                 CSV (dump.csv) commands so the grid and
+000550*                 the "a" table can be inspected or loaded
+000560*                 into a spreadsheet outside the session.
+000570* 03/17/2001 DF   Every MOVE that overwrites a weather grid
+000580*                 cell or an "a" table field now writes an
+000590*                 audit trail entry (old value, new value,
+000600*                 timestamp) to audit.log.
+000610* 03/19/2001 DF   Added CHECKPOINT/RESTART commands so an
+000620*                 interrupted session can resume instead of
+000630*                 re-entering every MOVE.
+000640*****************************************************
+000650 IDENTIFICATION DIVISION.
+000660 PROGRAM-ID. PROFOCCR.
+000670 AUTHOR. D. FELTZ.
+000680 INSTALLATION. DESKWARE-INC.
+000690 DATE-WRITTEN. 01/05/2000.
+000700 DATE-COMPILED.
+000710 ENVIRONMENT DIVISION.
+000720 CONFIGURATION SECTION.
+000730 SOURCE-COMPUTER. GENERIC.
+000740 OBJECT-COMPUTER. GENERIC.
+000750 INPUT-OUTPUT SECTION.
+000760 FILE-CONTROL.
+000770     SELECT DUMP-VAR-FILE ASSIGN DYNAMIC WS-DUMPVAR-FILE-NAME
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-DUMPVAR-FILE-STATUS.
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  DUMP-VAR-FILE
+000830    RECORD CONTAINS 80 CHARACTERS.
+000840 01  DUMPVAR-LINE  PIC X(80).
+000850 WORKING-STORAGE SECTION.
+000860 COPY WXGRID.
+000870 COPY WXATBL.
+000880 COPY WXAUDIT.
+000890*-----------------------------------------------------
+000900* Run-time file names (never hard-coded into a SELECT).
+000910*-----------------------------------------------------
+000920 01  WS-READINGS-FILE-NAME  PIC X(40) VALUE 'WEATHER.DAT'.
+000930 01  WS-LOAD-RETURN-STATUS  PIC X.
+000940 01  WS-COUNT-FILE-NAME     PIC X(40) VALUE 'COUNT.DAT'.
+000950 01  WS-COUNT-RETURN-STATUS PIC X.
+000960    88  WS-COUNT-OK        VALUE 'Y'.
+000970    88  WS-COUNT-CLAMPED   VALUE 'C'.
+000980 01  WS-DUMPVAR-FILE-NAME   PIC X(40) VALUE 'DUMP.VAR'.
+000990 01  WS-DUMPVAR-FILE-STATUS  PIC XX.
+001000    88  WS-DUMPVAR-FILE-OK      VALUE '00'.
+001010 01  WS-CKPT-RETURN-STATUS  PIC X.
+001020    88  WS-CKPT-OK  VALUE 'Y'.
+001030 01  WS-AUDIT-RETURN-STATUS  PIC X.
+001040    88  WS-AUDIT-LOGGED  VALUE 'Y'.
+001050 01  WS-GAPRPT-RETURN-STATUS  PIC X.
+001060    88  WS-GAPRPT-OK  VALUE 'Y'.
+001070 01  WS-CSV-RETURN-STATUS  PIC X.
+001080    88  WS-CSV-OK  VALUE 'Y'.
+001090*-----------------------------------------------------
+001100* Interactive command loop controls.
+001110*-----------------------------------------------------
+001120 01  WS-COMMAND-LINE  PIC X(20).
+001130 01  WS-SESSION-SWITCH  PIC X VALUE 'N'.
+001140    88  WS-SESSION-DONE  VALUE 'Y'.
+001150*-----------------------------------------------------
+001160* Computed subscript work area for the demo lookups.
+001170*-----------------------------------------------------
+001180 01  WS-SUBSCRIPT-WORK.
+001190    05  WS-SUB-A  PIC S9(4) COMP.
+001200    05  WS-SUB-G  PIC S9(4) COMP.
+001210    05  WS-SUB-I  PIC S9(4) COMP.
+001220    05  WS-SUB-LOW  PIC S9(4) COMP.
+001230    05  WS-SUB-HIGH PIC S9(4) COMP.
+001240    05  WS-SUB-SWITCH PIC X.
+001250       88  WS-SUB-VALID    VALUE 'Y'.
+001260       88  WS-SUB-INVALID  VALUE 'N'.
+001270*-----------------------------------------------------
+001280* Edited work field for the demo section's temperature
+001290* audit-log entries and displays - WX-FAHR-TEMP is a
+001300* plain PIC S999 (it is added to and compared against
+001310* elsewhere), so it is moved through this edited field
+001320* before it goes anywhere the sign has to be readable.
+001330*-----------------------------------------------------
+001340 01  WS-DEMO-TEMP-ED  PIC ---9.
+001350*-----------------------------------------------------
+001360* Validation counters for the REPORT command.
+001370*-----------------------------------------------------
+001380 01  WS-VALIDATE-COUNTERS.
+001390    05  WS-PRESSURE-FLAG-COUNT  PIC 9(4) COMP.
+001400    05  WS-SENTINEL-FLAG-COUNT  PIC 9(4) COMP.
+001410    05  WS-GAP-FLAG-COUNT       PIC 9(4) COMP.
+001420*-----------------------------------------------------
+001430* Day-of-week names, used to label report lines.
+001440*-----------------------------------------------------
+001450 01  WS-DAY-NAME-TABLE.
+001460    05  FILLER PIC X(9) VALUE 'SUNDAY   '.
+001470    05  FILLER PIC X(9) VALUE 'MONDAY   '.
+001480    05  FILLER PIC X(9) VALUE 'TUESDAY  '.
+001490    05  FILLER PIC X(9) VALUE 'WEDNESDAY'.
+001500    05  FILLER PIC X(9) VALUE 'THURSDAY '.
+001510    05  FILLER PIC X(9) VALUE 'FRIDAY   '.
+001520    05  FILLER PIC X(9) VALUE 'SATURDAY '.
+001530 01  WS-DAY-NAME-REDEF REDEFINES WS-DAY-NAME-TABLE.
+001540    05  WS-DAY-NAME OCCURS 7 TIMES PIC X(9).
+001550*-----------------------------------------------------
+001560* Grid report lines - one temperature line and one
+001570* pressure line printed per day of the week.
+001580*-----------------------------------------------------
+001590 01  WS-TEMP-REPORT-LINE.
+001600    05  WS-TRL-DAYNAME  PIC X(9).
+001610    05  WS-TRL-TAG      PIC X(6) VALUE ' TEMP:'.
+001620    05  WS-TRL-CELL OCCURS 24 TIMES PIC ---9B.
+001630 01  WS-PRESS-REPORT-LINE.
+001640    05  WS-PRL-DAYNAME  PIC X(9).
+001650    05  WS-PRL-TAG      PIC X(6) VALUE ' PRES:'.
+001660    05  WS-PRL-CELL OCCURS 24 TIMES PIC ZZ.99B.
+001670*-----------------------------------------------------
+001680* DUMP VARIABLES work fields.
+001690*-----------------------------------------------------
+001700 01  WS-DUMPVAR-WORK.
+001710    05  WS-DVW-DAY-ED    PIC 9.
+001720    05  WS-DVW-HOUR-ED   PIC 99.
+001730    05  WS-DVW-TEMP-ED   PIC ---9.
+001740    05  WS-DVW-PRESS-ED  PIC ZZ.99.
+001750    05  WS-DVW-A-IDX-ED  PIC 99.
+001760 PROCEDURE DIVISION.
+001770*-----------------------------------------------------
+001780* 0000-MAINLINE
+001790*-----------------------------------------------------
+001800 0000-MAINLINE.
+001810     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001820     PERFORM 2000-COMMAND-LOOP THRU 2000-EXIT
+001830         UNTIL WS-SESSION-DONE.
+001840     DISPLAY 'PROFOCCR SESSION ENDED'.
+001850     STOP RUN.
+001860*-----------------------------------------------------
+001870* 1000-INITIALIZE
+001880* Loads the day's weather readings before the
+001890* interactive prompt is offered.
+001900*-----------------------------------------------------
+001910 1000-INITIALIZE.
+001920     DISPLAY 'PROFOCCR - WEATHER GRID WORKBENCH'.
+001930     CALL 'WXCOUNT' USING WS-COUNT-FILE-NAME
+001940                          WX-OCCURS-NUM
+001950                          WS-COUNT-RETURN-STATUS.
+001960     IF WS-COUNT-CLAMPED
+001970        DISPLAY '*** COUNT FILE VALUE OUT OF RANGE - CLAMPED '
+001980                'TO OCCURS_NUM OF ' WX-OCCURS-NUM ' ***'
+001990     ELSE
+002000        IF NOT WS-COUNT-OK
+002010           DISPLAY '*** COUNT FILE NOT FOUND - DEFAULT '
+002020                   'OCCURS_NUM OF ' WX-OCCURS-NUM ' USED ***'.
+002030     CALL 'WXLOAD' USING WS-READINGS-FILE-NAME
+002040                         WX-GRID-TABLE
+002050                         WS-LOAD-RETURN-STATUS.
+002060     IF WS-LOAD-RETURN-STATUS NOT = 'Y'
+002070        DISPLAY '*** WEATHER READINGS FILE NOT FOUND - '
+002080                'GRID LEFT AT SENTINEL VALUES ***'.
+002090 1000-EXIT.
+002100     EXIT.
+002110*-----------------------------------------------------
+002120* 2000-COMMAND-LOOP
+002130*-----------------------------------------------------
+002140 2000-COMMAND-LOOP.
+002150     DISPLAY 'PROFOCCR> ' WITH NO ADVANCING.
+002160     ACCEPT WS-COMMAND-LINE FROM CONSOLE.
+002170     PERFORM 2100-DISPATCH-COMMAND THRU 2100-EXIT.
+002180 2000-EXIT.
+002190     EXIT.
+002200*-----------------------------------------------------
+002210* 2100-DISPATCH-COMMAND
+002220*-----------------------------------------------------
+002230 2100-DISPATCH-COMMAND.
+002240     IF WS-COMMAND-LINE = 'DEMO'
+002250        PERFORM 6000-RUN-DEMO THRU 6000-EXIT
+002260     ELSE IF WS-COMMAND-LINE = 'REPORT'
+002270        PERFORM 3000-VALIDATE-AND-REPORT THRU 3000-EXIT
+002280     ELSE IF WS-COMMAND-LINE = 'GAP REPORT'
+002290        PERFORM 3100-GAP-REPORT THRU 3100-EXIT
+002300     ELSE IF WS-COMMAND-LINE = 'DUMP VARIABLES'
+002310        PERFORM 4000-DUMP-VARIABLES THRU 4000-EXIT
+002320     ELSE IF WS-COMMAND-LINE = 'DUMP CSV'
+002330        PERFORM 4100-DUMP-CSV THRU 4100-EXIT
+002340     ELSE IF WS-COMMAND-LINE = 'CHECKPOINT'
+002350        PERFORM 5000-CHECKPOINT-SAVE THRU 5000-EXIT
+002360     ELSE IF WS-COMMAND-LINE = 'RESTART'
+002370        PERFORM 5100-CHECKPOINT-RESTORE THRU 5100-EXIT
+002380     ELSE IF WS-COMMAND-LINE = 'EXIT'
+002390        SET WS-SESSION-DONE TO TRUE
+002400     ELSE IF WS-COMMAND-LINE = 'QUIT'
+002410        SET WS-SESSION-DONE TO TRUE
+002420     ELSE
+002430        DISPLAY '*** UNKNOWN COMMAND - ' WS-COMMAND-LINE ' ***'.
+002440 2100-EXIT.
+002450     EXIT.
+002460*-----------------------------------------------------
+002470* 3000-VALIDATE-AND-REPORT
+002480* Runs the validation pass and then walks the full grid,
+002490* printing temperature and pressure side by side, one
+002500* pair of report lines per day of the week.
+002510*-----------------------------------------------------
+002520 3000-VALIDATE-AND-REPORT.
+002530     CALL 'WXVALID' USING WX-GRID-TABLE
+002540                          WS-PRESSURE-FLAG-COUNT
+002550                          WS-SENTINEL-FLAG-COUNT.
+002560     DISPLAY WS-SENTINEL-FLAG-COUNT ' UNSET TEMP CELL(S), '
+002570             WS-PRESSURE-FLAG-COUNT ' PRESSURE CELL(S) '
+002580             'OUT OF RANGE'.
+002590     PERFORM 3010-PRINT-GRID-DAY THRU 3010-EXIT
+002600         VARYING WX-DAY-IDX FROM 1 BY 1
+002610         UNTIL WX-DAY-IDX > 7.
+002620 3000-EXIT.
+002630     EXIT.
+002640*-----------------------------------------------------
+002650* 3010-PRINT-GRID-DAY
+002660*-----------------------------------------------------
+002670 3010-PRINT-GRID-DAY.
+002680     MOVE WS-DAY-NAME(WX-DAY-IDX) TO WS-TRL-DAYNAME.
+002690     MOVE WS-DAY-NAME(WX-DAY-IDX) TO WS-PRL-DAYNAME.
+002700     PERFORM 3011-BUILD-HOUR-CELLS THRU 3011-EXIT
+002710         VARYING WX-HOUR-IDX FROM 1 BY 1
+002720         UNTIL WX-HOUR-IDX > 24.
+002730     DISPLAY WS-TEMP-REPORT-LINE.
+002740     DISPLAY WS-PRESS-REPORT-LINE.
+002750 3010-EXIT.
+002760     EXIT.
+002770*-----------------------------------------------------
+002780* 3011-BUILD-HOUR-CELLS
+002790*-----------------------------------------------------
+002800 3011-BUILD-HOUR-CELLS.
+002810     MOVE WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX)
+002820       TO WS-TRL-CELL(WX-HOUR-IDX).
+002830     MOVE WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+002840       TO WS-PRL-CELL(WX-HOUR-IDX).
+002850 3011-EXIT.
+002860     EXIT.
+002870*-----------------------------------------------------
+002880* 3100-GAP-REPORT
+002890*-----------------------------------------------------
+002900 3100-GAP-REPORT.
+002910     CALL 'WXGAPRPT' USING WX-GRID-TABLE WS-GAP-FLAG-COUNT
+002920                           WS-GAPRPT-RETURN-STATUS.
+002930     IF WS-GAPRPT-OK
+002940        DISPLAY 'GAP REPORT WRITTEN TO GAP.RPT - '
+002950                WS-GAP-FLAG-COUNT ' CELL(S) FLAGGED'
+002960     ELSE
+002970        DISPLAY '*** GAP REPORT WRITE FAILED - GAP.RPT '
+002980                'NOT WRITTEN ***'.
+002990 3100-EXIT.
+003000     EXIT.
+003010*-----------------------------------------------------
+003020* 4000-DUMP-VARIABLES
+003030* Writes the grid and the "a" table out to dump.var.
+003040*-----------------------------------------------------
+003050 4000-DUMP-VARIABLES.
+003060     OPEN OUTPUT DUMP-VAR-FILE.
+003070     IF NOT WS-DUMPVAR-FILE-OK
+003080        DISPLAY '*** DUMP.VAR OPEN FAILED - VARIABLES NOT '
+003090                'WRITTEN ***'
+003100        GO TO 4000-EXIT.
+003110     MOVE 'PROFOCCR VARIABLE DUMP' TO DUMPVAR-LINE.
+003120     WRITE DUMPVAR-LINE.
+003130     PERFORM 4010-DUMP-GRID-DAY THRU 4010-EXIT
+003140         VARYING WX-DAY-IDX FROM 1 BY 1
+003150         UNTIL WX-DAY-IDX > 7
+003160            OR NOT WS-DUMPVAR-FILE-OK.
+003170     IF WS-DUMPVAR-FILE-OK
+003180        PERFORM 4020-DUMP-A-ROW THRU 4020-EXIT
+003190            VARYING WX-A-IDX FROM 1 BY 1
+003200            UNTIL WX-A-IDX > WX-OCCURS-NUM
+003210               OR NOT WS-DUMPVAR-FILE-OK.
+003220     CLOSE DUMP-VAR-FILE.
+003230     IF WS-DUMPVAR-FILE-OK
+003240        DISPLAY 'VARIABLES WRITTEN TO DUMP.VAR'
+003250     ELSE
+003260        DISPLAY '*** DUMP.VAR WRITE FAILED - DUMP INCOMPLETE ***'.
+003270 4000-EXIT.
+003280     EXIT.
+003290 4010-DUMP-GRID-DAY.
+003300     PERFORM 4011-DUMP-GRID-HOUR THRU 4011-EXIT
+003310         VARYING WX-HOUR-IDX FROM 1 BY 1
+003320         UNTIL WX-HOUR-IDX > 24
+003330            OR NOT WS-DUMPVAR-FILE-OK.
+003340 4010-EXIT.
+003350     EXIT.
+003360 4011-DUMP-GRID-HOUR.
+003370     MOVE WX-DAY-IDX TO WS-DVW-DAY-ED.
+003380     MOVE WX-HOUR-IDX TO WS-DVW-HOUR-ED.
+003390     MOVE WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX)
+003400       TO WS-DVW-TEMP-ED.
+003410     MOVE WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+003420       TO WS-DVW-PRESS-ED.
+003430     MOVE SPACES TO DUMPVAR-LINE.
+003440     STRING 'DAY=' WS-DVW-DAY-ED ' HOUR=' WS-DVW-HOUR-ED
+003450            ' TEMP=' WS-DVW-TEMP-ED ' PRESS=' WS-DVW-PRESS-ED
+003460        DELIMITED BY SIZE INTO DUMPVAR-LINE.
+003470     WRITE DUMPVAR-LINE.
+003480 4011-EXIT.
+003490     EXIT.
+003500 4020-DUMP-A-ROW.
+003510     MOVE WX-A-IDX TO WS-DVW-A-IDX-ED.
+003520     MOVE SPACES TO DUMPVAR-LINE.
+003530     STRING 'A(' WS-DVW-A-IDX-ED ') B=' WX-B(WX-A-IDX)
+003540            ' D=' WX-D(WX-A-IDX) ' E=' WX-E(WX-A-IDX)
+003550            ' P=' WX-P(WX-A-IDX)
+003560        DELIMITED BY SIZE INTO DUMPVAR-LINE.
+003570     WRITE DUMPVAR-LINE.
+003580 4020-EXIT.
+003590     EXIT.
+003600*-----------------------------------------------------
+003610* 4100-DUMP-CSV
+003620*-----------------------------------------------------
+003630 4100-DUMP-CSV.
+003640     CALL 'WXCSV' USING WX-GRID-TABLE WX-OCCURS-NUM WX-A-TABLE
+003650                        WS-CSV-RETURN-STATUS.
+003660     IF WS-CSV-OK
+003670        DISPLAY 'VARIABLES WRITTEN TO DUMP.CSV'
+003680     ELSE
+003690        DISPLAY '*** DUMP.CSV WRITE FAILED - CSV INCOMPLETE ***'.
+003700 4100-EXIT.
+003710     EXIT.
+003720*-----------------------------------------------------
+003730* 5000-CHECKPOINT-SAVE
+003740*-----------------------------------------------------
+003750 5000-CHECKPOINT-SAVE.
+003760     CALL 'WXCKPT' USING WX-GRID-TABLE WX-OCCURS-NUM
+003770             WX-A-TABLE WX-NEXT-VAR 'S' WS-CKPT-RETURN-STATUS.
+003780     IF WS-CKPT-OK
+003790        DISPLAY 'CHECKPOINT SAVED TO PROFOCCR.CKP'
+003800     ELSE
+003810        DISPLAY '*** CHECKPOINT SAVE FAILED ***'.
+003820 5000-EXIT.
+003830     EXIT.
+003840*-----------------------------------------------------
+003850* 5100-CHECKPOINT-RESTORE
+003860*-----------------------------------------------------
+003870 5100-CHECKPOINT-RESTORE.
+003880     CALL 'WXCKPT' USING WX-GRID-TABLE WX-OCCURS-NUM
+003890             WX-A-TABLE WX-NEXT-VAR 'R' WS-CKPT-RETURN-STATUS.
+003900     IF WS-CKPT-OK
+003910        DISPLAY 'SESSION STATE RESTORED FROM PROFOCCR.CKP'
+003920     ELSE
+003930        DISPLAY '*** NO CHECKPOINT TO RESTORE ***'.
+003940 5100-EXIT.
+003950     EXIT.
+003960*-----------------------------------------------------
+003970* 6000-RUN-DEMO
+003980* Retains the program's original demonstration MOVEs,
+003990* now routed through the checked subscript lookup and
+004000* the audit log, so a change to occurs_num can never
+004010* walk off the end of a table and every overwrite is
+004020* traceable.
+004030*-----------------------------------------------------
+004040 6000-RUN-DEMO.
+004050     PERFORM 6050-DEMO-STATIC-DISPLAYS THRU 6050-EXIT.
+004060     PERFORM 6100-DEMO-FAHR-TEMP THRU 6100-EXIT.
+004070     PERFORM 6200-DEMO-H-MOVE THRU 6200-EXIT.
+004080     PERFORM 6300-DEMO-NEXT-VAR THRU 6300-EXIT.
+004090     PERFORM 6400-DEMO-N-MOVE THRU 6400-EXIT.
+004100     PERFORM 6500-DEMO-CHECKED-READS THRU 6500-EXIT.
+004110 6000-EXIT.
+004120     EXIT.
+004130 6050-DEMO-STATIC-DISPLAYS.
+004140     DISPLAY 'A = ' WX-A-TABLE.
+004150     DISPLAY 'A(1) = ' WX-A(1).
+004160     DISPLAY 'G(1,1) = ' WX-G(1 1).
+004170 6050-EXIT.
+004180     EXIT.
+004190*-----------------------------------------------------
+004200* 6100-DEMO-FAHR-TEMP
+004210* Sunday 1 PM has a fixed subscript, no bounds check
+004220* needed, but the overwrite is still audit logged.
+004230*-----------------------------------------------------
+004240 6100-DEMO-FAHR-TEMP.
+004250     MOVE WX-FAHR-TEMP(1 13) TO WS-DEMO-TEMP-ED.
+004260     MOVE WS-DEMO-TEMP-ED TO WX-AUD-OLD-VALUE.
+004270     MOVE 75 TO WX-FAHR-TEMP(1 13).
+004280     MOVE WX-FAHR-TEMP(1 13) TO WS-DEMO-TEMP-ED.
+004290     MOVE WS-DEMO-TEMP-ED TO WX-AUD-NEW-VALUE.
+004300     MOVE 'FAHR_TEMP(1,13)' TO WX-AUD-FIELD-NAME.
+004310     CALL 'WXAUDLOG' USING WX-AUDIT-RECORD WS-AUDIT-RETURN-STATUS.
+004320     IF NOT WS-AUDIT-LOGGED
+004330        DISPLAY '*** AUDIT LOG WRITE FAILED FOR '
+004340                WX-AUD-FIELD-NAME ' ***'.
+004350     MOVE WX-FAHR-TEMP(1 13) TO WS-DEMO-TEMP-ED.
+004360     DISPLAY 'TEMPERATURE READING ON SUNDAY AT 1:00 PM = '
+004370             WS-DEMO-TEMP-ED.
+004380     MOVE WX-FAHR-TEMP(1 14) TO WS-DEMO-TEMP-ED.
+004390     DISPLAY 'TEMPERATURE ON SUNDAY AT 2:00 PM = '
+004400             WS-DEMO-TEMP-ED.
+004410 6100-EXIT.
+004420     EXIT.
+004430*-----------------------------------------------------
+004440* 6200-DEMO-H-MOVE
+004450* h(occurs_num-3+1, occurs_num-3+1) - both subscripts
+004460* are checked against their own table's range before
+004470* the MOVE is allowed to happen, and the overwrite is
+004480* audit logged.
+004490*-----------------------------------------------------
+004500 6200-DEMO-H-MOVE.
+004510     DISPLAY 'H(2,2) BEFORE MOVE = ' WX-H(2 2).
+004520     COMPUTE WS-SUB-A = WX-OCCURS-NUM - 3 + 1.
+004530     MOVE 1 TO WS-SUB-LOW.
+004540     MOVE WX-OCCURS-NUM TO WS-SUB-HIGH.
+004550     CALL 'WXSUBCHK' USING WS-SUB-A WS-SUB-LOW WS-SUB-HIGH
+004560             WS-SUB-SWITCH.
+004570     IF WS-SUB-INVALID
+004580        DISPLAY '*** H MOVE SKIPPED - A SUBSCRIPT '
+004590                WS-SUB-A ' OUT OF RANGE ***'
+004600        GO TO 6200-EXIT.
+004610     MOVE WS-SUB-A TO WS-SUB-G.
+004620     MOVE 1 TO WS-SUB-LOW.
+004630     MOVE 3 TO WS-SUB-HIGH.
+004640     CALL 'WXSUBCHK' USING WS-SUB-G WS-SUB-LOW WS-SUB-HIGH
+004650             WS-SUB-SWITCH.
+004660     IF WS-SUB-INVALID
+004670        DISPLAY '*** H MOVE SKIPPED - G SUBSCRIPT '
+004680                WS-SUB-G ' OUT OF RANGE ***'
+004690        GO TO 6200-EXIT.
+004700     MOVE WX-H(WS-SUB-A WS-SUB-G) TO WX-AUD-OLD-VALUE.
+004710     MOVE 'QQ' TO WX-H(WS-SUB-A WS-SUB-G).
+004720     MOVE WX-H(WS-SUB-A WS-SUB-G) TO WX-AUD-NEW-VALUE.
+004730     MOVE 'H(A,G)' TO WX-AUD-FIELD-NAME.
+004740     CALL 'WXAUDLOG' USING WX-AUDIT-RECORD WS-AUDIT-RETURN-STATUS.
+004750     IF NOT WS-AUDIT-LOGGED
+004760        DISPLAY '*** AUDIT LOG WRITE FAILED FOR '
+004770                WX-AUD-FIELD-NAME ' ***'.
+004780     DISPLAY 'H(2,2) AFTER MOVE = ' WX-H(2 2).
+004790 6200-EXIT.
+004800     EXIT.
+004810*-----------------------------------------------------
+004820* 6300-DEMO-NEXT-VAR
+004830* MOVE g(1,1) TO next_var, then a substring MOVE whose
+004840* start and length both come from computed subscripts.
+004850* Both overwrites are audit logged.
+004860*-----------------------------------------------------
+004870 6300-DEMO-NEXT-VAR.
+004880     DISPLAY 'NEXT_VAR BEFORE MOVE = ' WX-NEXT-VAR.
+004890     MOVE WX-NEXT-VAR TO WX-AUD-OLD-VALUE.
+004900     MOVE WX-G(1 1) TO WX-NEXT-VAR.
+004910     MOVE WX-NEXT-VAR TO WX-AUD-NEW-VALUE.
+004920     MOVE 'NEXT_VAR' TO WX-AUD-FIELD-NAME.
+004930     CALL 'WXAUDLOG' USING WX-AUDIT-RECORD WS-AUDIT-RETURN-STATUS.
+004940     IF NOT WS-AUDIT-LOGGED
+004950        DISPLAY '*** AUDIT LOG WRITE FAILED FOR '
+004960                WX-AUD-FIELD-NAME ' ***'.
+004970     COMPUTE WS-SUB-A = WX-OCCURS-NUM - 3.
+004980     MOVE 1 TO WS-SUB-LOW.
+004990     MOVE WX-OCCURS-NUM TO WS-SUB-HIGH.
+005000     CALL 'WXSUBCHK' USING WS-SUB-A WS-SUB-LOW WS-SUB-HIGH
+005010             WS-SUB-SWITCH.
+005020     IF WS-SUB-INVALID
+005030        DISPLAY '*** NEXT_VAR SUBSTRING MOVE SKIPPED - D '
+005040                'SUBSCRIPT ' WS-SUB-A ' OUT OF RANGE ***'
+005050        GO TO 6300-EXIT.
+005060     COMPUTE WS-SUB-G = WX-OCCURS-NUM - 2.
+005070     IF WS-SUB-G < 1 OR WS-SUB-G > 2
+005080        DISPLAY '*** NEXT_VAR SUBSTRING MOVE SKIPPED - START '
+005090                WS-SUB-G ' OUT OF RANGE ***'
+005100        GO TO 6300-EXIT.
+005110     COMPUTE WS-SUB-I = WS-SUB-G + WX-D(WS-SUB-A) - 1.
+005120     IF WS-SUB-I > 2
+005130        DISPLAY '*** NEXT_VAR SUBSTRING MOVE SKIPPED - END '
+005140                'OF SUBSTRING OUT OF RANGE ***'
+005150        GO TO 6300-EXIT.
+005160     MOVE WX-NEXT-VAR TO WX-AUD-OLD-VALUE.
+005170     MOVE 'Q' TO WX-NEXT-VAR(WS-SUB-G:WX-D(WS-SUB-A)).
+005180     MOVE WX-NEXT-VAR TO WX-AUD-NEW-VALUE.
+005190     MOVE 'NEXT_VAR(SUBSTR)' TO WX-AUD-FIELD-NAME.
+005200     CALL 'WXAUDLOG' USING WX-AUDIT-RECORD WS-AUDIT-RETURN-STATUS.
+005210     IF NOT WS-AUDIT-LOGGED
+005220        DISPLAY '*** AUDIT LOG WRITE FAILED FOR '
+005230                WX-AUD-FIELD-NAME ' ***'.
+005240     DISPLAY 'NEXT_VAR AFTER MOVE = ' WX-NEXT-VAR.
+005250 6300-EXIT.
+005260     EXIT.
+005270*-----------------------------------------------------
+005280* 6400-DEMO-N-MOVE
+005290* n(1,2,3,1) has fixed subscripts, so only the audit
+005300* log applies to the write; the re-display afterwards
+005310* uses a computed i subscript and is bounds checked.
+005320*-----------------------------------------------------
+005330 6400-DEMO-N-MOVE.
+005340     DISPLAY 'N(1,2,3,1) BEFORE MOVE = ' WX-N(1 2 3 1).
+005350     MOVE WX-N(1 2 3 1) TO WX-AUD-OLD-VALUE.
+005360     MOVE 'p' TO WX-N(1 2 3 1).
+005370     MOVE WX-N(1 2 3 1) TO WX-AUD-NEW-VALUE.
+005380     MOVE 'N(1,2,3,1)' TO WX-AUD-FIELD-NAME.
+005390     CALL 'WXAUDLOG' USING WX-AUDIT-RECORD WS-AUDIT-RETURN-STATUS.
+005400     IF NOT WS-AUDIT-LOGGED
+005410        DISPLAY '*** AUDIT LOG WRITE FAILED FOR '
+005420                WX-AUD-FIELD-NAME ' ***'.
+005430     COMPUTE WS-SUB-I = WX-OCCURS-NUM - 1.
+005440     MOVE 1 TO WS-SUB-LOW.
+005450     MOVE 4 TO WS-SUB-HIGH.
+005460     CALL 'WXSUBCHK' USING WS-SUB-I WS-SUB-LOW WS-SUB-HIGH
+005470             WS-SUB-SWITCH.
+005480     IF WS-SUB-INVALID
+005490        DISPLAY '*** N(1,1+1,OCCURS_NUM-1,1) DISPLAY '
+005500                'SKIPPED - I SUBSCRIPT ' WS-SUB-I
+005510                ' OUT OF RANGE ***'
+005520        GO TO 6400-EXIT.
+005530     DISPLAY 'N(1,2,3,1) AFTER MOVE = '
+005540             WX-N(1 2 WS-SUB-I 1).
+005550 6400-EXIT.
+005560     EXIT.
+005570*-----------------------------------------------------
+005580* 6500-DEMO-CHECKED-READS
+005590* g(1,occurs_num-1) and a(occurs_num-3) are both read
+005600* through the checked subscript routine before display.
+005610*-----------------------------------------------------
+005620 6500-DEMO-CHECKED-READS.
+005630     COMPUTE WS-SUB-G = WX-OCCURS-NUM - 1.
+005640     MOVE 1 TO WS-SUB-LOW.
+005650     MOVE 3 TO WS-SUB-HIGH.
+005660     CALL 'WXSUBCHK' USING WS-SUB-G WS-SUB-LOW WS-SUB-HIGH
+005670             WS-SUB-SWITCH.
+005680     IF WS-SUB-VALID
+005690        DISPLAY 'G(1,OCCURS_NUM-1) = ' WX-G(1 WS-SUB-G)
+005700     ELSE
+005710        DISPLAY '*** G(1,OCCURS_NUM-1) SKIPPED - G '
+005720                'SUBSCRIPT ' WS-SUB-G ' OUT OF RANGE ***'.
+005730     COMPUTE WS-SUB-A = WX-OCCURS-NUM - 3.
+005740     MOVE 1 TO WS-SUB-LOW.
+005750     MOVE WX-OCCURS-NUM TO WS-SUB-HIGH.
+005760     CALL 'WXSUBCHK' USING WS-SUB-A WS-SUB-LOW WS-SUB-HIGH
+005770             WS-SUB-SWITCH.
+005780     IF WS-SUB-VALID
+005790        DISPLAY 'A(OCCURS_NUM-3) = ' WX-A(WS-SUB-A)
+005800     ELSE
+005810        DISPLAY '*** A(OCCURS_NUM-3) SKIPPED - A '
+005820                'SUBSCRIPT ' WS-SUB-A ' OUT OF RANGE ***'.
+005830 6500-EXIT.
+005840     EXIT.
