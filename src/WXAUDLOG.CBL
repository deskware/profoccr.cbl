@@ -0,0 +1,78 @@
+000100*****************************************************
+000110* Program:      WXAUDLOG
+000120* Author:       D. Feltz, Applications Programming
+000130* Installation: Deskware, Inc. - Weather Ops
+000140* Date-Written: 03/17/2001
+000150* Date-Compiled:
+000160*-----------------------------------------------------
+000170* Appends one audit trail entry (field, old value, new
+000180* value, timestamp) every time a MOVE overwrites a
+000190* weather grid cell or an "a" table field, so a bad
+000200* reading keyed in during a session can be traced back
+000210* to what it clobbered.
+000220*
+000230* Modification History
+000240* 03/17/2001 DF   Original routine.
+000250* 03/21/2001 DF   Clear the timestamp field before the partial
+000260*                 date/time MOVEs (positions 9-26 were left with
+000270*                 whatever the caller's storage last held) and
+000280*                 report the WRITE's outcome back to the caller.
+000290*****************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. WXAUDLOG.
+000320 AUTHOR. D. FELTZ.
+000330 INSTALLATION. DESKWARE-INC.
+000340 DATE-WRITTEN. 03/17/2001.
+000350 DATE-COMPILED.
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. GENERIC.
+000390 OBJECT-COMPUTER. GENERIC.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT AUDIT-LOG-FILE ASSIGN DYNAMIC WS-AUDIT-FILE-NAME
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  AUDIT-LOG-FILE
+000480     RECORD CONTAINS 86 CHARACTERS.
+000490 01  AL-AUDIT-RECORD.
+000500    05  AL-AUD-FIELD-NAME  PIC X(20).
+000510    05  AL-AUD-OLD-VALUE   PIC X(20).
+000520    05  AL-AUD-NEW-VALUE   PIC X(20).
+000530    05  AL-AUD-TIMESTAMP   PIC X(26).
+000540 WORKING-STORAGE SECTION.
+000550 01  WS-AUDIT-FILE-NAME    PIC X(40) VALUE 'AUDIT.LOG'.
+000560 01  WS-AUDIT-FILE-STATUS  PIC XX.
+000570    88  WS-AUDIT-FILE-OK      VALUE '00' '05'.
+000580 01  WS-CURRENT-DATE-TIME.
+000590    05  WS-CDT-DATE  PIC 9(8).
+000600    05  WS-CDT-TIME  PIC 9(6).
+000610    05  FILLER       PIC X(12).
+000620 LINKAGE SECTION.
+000630 COPY WXAUDIT.
+000640 01  LK-RETURN-STATUS  PIC X.
+000650    88  LK-AUDIT-OK        VALUE 'Y'.
+000660    88  LK-AUDIT-NOT-OK    VALUE 'N'.
+000670 PROCEDURE DIVISION USING WX-AUDIT-RECORD LK-RETURN-STATUS.
+000680 0000-MAINLINE.
+000690     SET LK-AUDIT-NOT-OK TO TRUE.
+000700     OPEN EXTEND AUDIT-LOG-FILE.
+000710     IF NOT WS-AUDIT-FILE-OK
+000720        OPEN OUTPUT AUDIT-LOG-FILE.
+000730     MOVE SPACES TO WX-AUD-TIMESTAMP.
+000740     ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+000750     ACCEPT WS-CDT-TIME FROM TIME.
+000760     MOVE WS-CDT-DATE TO WX-AUD-TIMESTAMP(1:8).
+000770     MOVE '-'         TO WX-AUD-TIMESTAMP(9:1).
+000780     MOVE WS-CDT-TIME TO WX-AUD-TIMESTAMP(10:6).
+000790     MOVE WX-AUD-FIELD-NAME TO AL-AUD-FIELD-NAME.
+000800     MOVE WX-AUD-OLD-VALUE  TO AL-AUD-OLD-VALUE.
+000810     MOVE WX-AUD-NEW-VALUE  TO AL-AUD-NEW-VALUE.
+000820     MOVE WX-AUD-TIMESTAMP  TO AL-AUD-TIMESTAMP.
+000830     WRITE AL-AUDIT-RECORD.
+000840     IF WS-AUDIT-FILE-OK
+000850        SET LK-AUDIT-OK TO TRUE.
+000860     CLOSE AUDIT-LOG-FILE.
+000870     GOBACK.
