@@ -0,0 +1,56 @@
+000100*****************************************************
+000110* Program:      WXSUBCHK
+000120* Author:       D. Feltz, Applications Programming
+000130* Installation: Deskware, Inc. - Weather Ops
+000140* Date-Written: 03/14/2001
+000150* Date-Compiled:
+000160*-----------------------------------------------------
+000170* Checks a computed subscript against the occurs
+000180* range it is about to index into and hands back a
+000190* Y/N verdict.  Called before every arithmetic-
+000200* computed subscript reference against the "a" table
+000210* nested groups (g/h/i/l/m/n), so a change to
+000220* WX-OCCURS-NUM or any other driving value can never
+000230* silently land on the wrong table element.
+000240*
+000250* Modification History
+000260* 03/14/2001 DF   Original routine.
+000270*****************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. WXSUBCHK.
+000300 AUTHOR. D. FELTZ.
+000310 INSTALLATION. DESKWARE-INC.
+000320 DATE-WRITTEN. 03/14/2001.
+000330 DATE-COMPILED.
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. GENERIC.
+000370 OBJECT-COMPUTER. GENERIC.
+000380 DATA DIVISION.
+000390 WORKING-STORAGE SECTION.
+000400 LINKAGE SECTION.
+000410 01  LK-SUBSCRIPT    PIC S9(4) COMP.
+000420 01  LK-LOW-BOUND    PIC S9(4) COMP.
+000430 01  LK-HIGH-BOUND   PIC S9(4) COMP.
+000440 01  LK-VALID-SWITCH PIC X.
+000450    88  LK-SUBSCRIPT-VALID    VALUE 'Y'.
+000460    88  LK-SUBSCRIPT-INVALID  VALUE 'N'.
+000470 PROCEDURE DIVISION USING LK-SUBSCRIPT
+000480                          LK-LOW-BOUND
+000490                          LK-HIGH-BOUND
+000500                          LK-VALID-SWITCH.
+000510 0000-MAINLINE.
+000520     PERFORM 1000-CHECK-RANGE THRU 1000-EXIT.
+000530     GOBACK.
+000540*-----------------------------------------------------
+000550* 1000-CHECK-RANGE
+000560* Flags LK-VALID-SWITCH 'N' unless the subscript falls
+000570* inside LK-LOW-BOUND through LK-HIGH-BOUND inclusive.
+000580*-----------------------------------------------------
+000590 1000-CHECK-RANGE.
+000600     SET LK-SUBSCRIPT-VALID TO TRUE.
+000610     IF LK-SUBSCRIPT < LK-LOW-BOUND
+000620        OR LK-SUBSCRIPT > LK-HIGH-BOUND
+000630        SET LK-SUBSCRIPT-INVALID TO TRUE.
+000640 1000-EXIT.
+000650     EXIT.
