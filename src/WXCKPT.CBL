@@ -0,0 +1,176 @@
+000100*****************************************************
+000110* Program:      WXCKPT
+000120* Author:       D. Feltz, Applications Programming
+000130* Installation: Deskware, Inc. - Weather Ops
+000140* Date-Written: 03/19/2001
+000150* Date-Compiled:
+000160*-----------------------------------------------------
+000170* Saves or restores a checkpoint of the interactive
+000180* session's state - the day_of_week/hour_of_day grid,
+000190* the "a" table and its OCCURS DEPENDING ON count, and
+000200* NEXT-VAR - so a session that gets interrupted can
+000210* resume instead of re-entering every MOVE.
+000220*
+000230* LK-CKPT-MODE  'S' = save current state to disk
+000240*               'R' = restore state from disk
+000250*
+000260* Modification History
+000270* 03/19/2001 DF   Original routine.
+000280*****************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. WXCKPT.
+000310 AUTHOR. D. FELTZ.
+000320 INSTALLATION. DESKWARE-INC.
+000330 DATE-WRITTEN. 03/19/2001.
+000340 DATE-COMPILED.
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER. GENERIC.
+000380 OBJECT-COMPUTER. GENERIC.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CKPT-FILE-NAME
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  CHECKPOINT-FILE
+000470     RECORD CONTAINS 200 CHARACTERS.
+000480 01  CKPT-LINE  PIC X(200).
+000490 WORKING-STORAGE SECTION.
+000500 01  WS-CKPT-FILE-NAME    PIC X(40) VALUE 'PROFOCCR.CKP'.
+000510 01  WS-CKPT-FILE-STATUS  PIC XX.
+000520    88  WS-CKPT-FILE-OK       VALUE '00'.
+000530    88  WS-CKPT-FILE-EOF      VALUE '10'.
+000540 01  WS-CKPT-HEADER-LINE.
+000550    05  WS-CKH-OCCURS-NUM  PIC 9(2).
+000560    05  WS-CKH-NEXT-VAR    PIC XX.
+000570 01  WS-CKPT-GRID-LINE.
+000580    05  WS-CKG-DAY    PIC 9.
+000590    05  WS-CKG-HOUR   PIC 99.
+000600    05  WS-CKG-TEMP   PIC S999 SIGN IS TRAILING SEPARATE.
+000610    05  WS-CKG-PRESS  PIC 99V99.
+000620 01  WS-CKPT-A-LINE.
+000630    05  WS-CKA-IDX  PIC 99.
+000640    05  WS-CKA-B    PIC X.
+000650    05  WS-CKA-D    PIC 9.
+000660    05  WS-CKA-E    PIC XX.
+000670    05  WS-CKA-P    PIC 99.
+000680 LINKAGE SECTION.
+000690 COPY WXGRID.
+000700 COPY WXATBL.
+000710 01  LK-CKPT-MODE  PIC X.
+000720    88  LK-CKPT-SAVE     VALUE 'S'.
+000730    88  LK-CKPT-RESTORE  VALUE 'R'.
+000740 01  LK-RETURN-STATUS  PIC X.
+000750    88  LK-CKPT-OK        VALUE 'Y'.
+000760    88  LK-CKPT-NOT-OK    VALUE 'N'.
+000770 PROCEDURE DIVISION USING WX-GRID-TABLE
+000780                          WX-OCCURS-NUM
+000790                          WX-A-TABLE
+000800                          WX-NEXT-VAR
+000810                          LK-CKPT-MODE
+000820                          LK-RETURN-STATUS.
+000830 0000-MAINLINE.
+000840     SET LK-CKPT-NOT-OK TO TRUE.
+000850     IF LK-CKPT-SAVE
+000860        PERFORM 1000-SAVE-CHECKPOINT THRU 1000-EXIT
+000870     ELSE
+000880        IF LK-CKPT-RESTORE
+000890           PERFORM 2000-RESTORE-CHECKPOINT THRU 2000-EXIT.
+000900     GOBACK.
+000910*-----------------------------------------------------
+000920* 1000-SAVE-CHECKPOINT
+000930*-----------------------------------------------------
+000940 1000-SAVE-CHECKPOINT.
+000950     OPEN OUTPUT CHECKPOINT-FILE.
+000960     IF NOT WS-CKPT-FILE-OK
+000970        GO TO 1000-EXIT.
+000980     MOVE WX-OCCURS-NUM TO WS-CKH-OCCURS-NUM.
+000990     MOVE WX-NEXT-VAR   TO WS-CKH-NEXT-VAR.
+001000     WRITE CKPT-LINE FROM WS-CKPT-HEADER-LINE.
+001010     PERFORM 1100-SAVE-GRID-DAY THRU 1100-EXIT
+001020         VARYING WX-DAY-IDX FROM 1 BY 1
+001030         UNTIL WX-DAY-IDX > 7.
+001040     PERFORM 1200-SAVE-A-ROW THRU 1200-EXIT
+001050         VARYING WX-A-IDX FROM 1 BY 1
+001060         UNTIL WX-A-IDX > WX-OCCURS-NUM.
+001070     CLOSE CHECKPOINT-FILE.
+001080     SET LK-CKPT-OK TO TRUE.
+001090 1000-EXIT.
+001100     EXIT.
+001110 1100-SAVE-GRID-DAY.
+001120     PERFORM 1110-SAVE-GRID-HOUR THRU 1110-EXIT
+001130         VARYING WX-HOUR-IDX FROM 1 BY 1
+001140         UNTIL WX-HOUR-IDX > 24.
+001150 1100-EXIT.
+001160     EXIT.
+001170 1110-SAVE-GRID-HOUR.
+001180     MOVE WX-DAY-IDX  TO WS-CKG-DAY.
+001190     MOVE WX-HOUR-IDX TO WS-CKG-HOUR.
+001200     MOVE WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX) TO WS-CKG-TEMP.
+001210     MOVE WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+001220       TO WS-CKG-PRESS.
+001230     WRITE CKPT-LINE FROM WS-CKPT-GRID-LINE.
+001240 1110-EXIT.
+001250     EXIT.
+001260 1200-SAVE-A-ROW.
+001270     MOVE WX-A-IDX       TO WS-CKA-IDX.
+001280     MOVE WX-B(WX-A-IDX) TO WS-CKA-B.
+001290     MOVE WX-D(WX-A-IDX) TO WS-CKA-D.
+001300     MOVE WX-E(WX-A-IDX) TO WS-CKA-E.
+001310     MOVE WX-P(WX-A-IDX) TO WS-CKA-P.
+001320     WRITE CKPT-LINE FROM WS-CKPT-A-LINE.
+001330 1200-EXIT.
+001340     EXIT.
+001350*-----------------------------------------------------
+001360* 2000-RESTORE-CHECKPOINT
+001370*-----------------------------------------------------
+001380 2000-RESTORE-CHECKPOINT.
+001390     OPEN INPUT CHECKPOINT-FILE.
+001400     IF NOT WS-CKPT-FILE-OK
+001410        GO TO 2000-EXIT.
+001420     READ CHECKPOINT-FILE
+001430         AT END
+001440             GO TO 2000-CLOSE.
+001450     MOVE CKPT-LINE(1:4) TO WS-CKPT-HEADER-LINE.
+001460     MOVE WS-CKH-OCCURS-NUM TO WX-OCCURS-NUM.
+001470     MOVE WS-CKH-NEXT-VAR   TO WX-NEXT-VAR.
+001480     PERFORM 2100-RESTORE-GRID-DAY THRU 2100-EXIT
+001490         VARYING WX-DAY-IDX FROM 1 BY 1
+001500         UNTIL WX-DAY-IDX > 7.
+001510     PERFORM 2200-RESTORE-A-ROW THRU 2200-EXIT
+001520         VARYING WX-A-IDX FROM 1 BY 1
+001530         UNTIL WX-A-IDX > WX-OCCURS-NUM.
+001540     SET LK-CKPT-OK TO TRUE.
+001550 2000-CLOSE.
+001560     CLOSE CHECKPOINT-FILE.
+001570 2000-EXIT.
+001580     EXIT.
+001590 2100-RESTORE-GRID-DAY.
+001600     PERFORM 2110-RESTORE-GRID-HOUR THRU 2110-EXIT
+001610         VARYING WX-HOUR-IDX FROM 1 BY 1
+001620         UNTIL WX-HOUR-IDX > 24.
+001630 2100-EXIT.
+001640     EXIT.
+001650 2110-RESTORE-GRID-HOUR.
+001660     READ CHECKPOINT-FILE
+001670         AT END
+001680             GO TO 2110-EXIT.
+001690     MOVE CKPT-LINE(1:11) TO WS-CKPT-GRID-LINE.
+001700     MOVE WS-CKG-TEMP  TO WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX).
+001710     MOVE WS-CKG-PRESS
+001720       TO WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX).
+001730 2110-EXIT.
+001740     EXIT.
+001750 2200-RESTORE-A-ROW.
+001760     READ CHECKPOINT-FILE
+001770         AT END
+001780             GO TO 2200-EXIT.
+001790     MOVE CKPT-LINE(1:8) TO WS-CKPT-A-LINE.
+001800     MOVE WS-CKA-B TO WX-B(WX-A-IDX).
+001810     MOVE WS-CKA-D TO WX-D(WX-A-IDX).
+001820     MOVE WS-CKA-E TO WX-E(WX-A-IDX).
+001830     MOVE WS-CKA-P TO WX-P(WX-A-IDX).
+001840 2200-EXIT.
+001850     EXIT.
