@@ -0,0 +1,88 @@
+000100*****************************************************
+000110* Program:      WXCOUNT
+000120* Author:       D. Feltz, Applications Programming
+000130* Installation: Deskware, Inc. - Weather Ops
+000140* Date-Written: 03/14/2001
+000150* Date-Compiled:
+000160*-----------------------------------------------------
+000170* Reads the day's station/shift head-count record and
+000180* hands back the count to be used as the OCCURS
+000190* DEPENDING ON control for the "a" table, so the table
+000200* is sized to the actual head count instead of a fixed
+000210* compile-time VALUE.
+000220*
+000230* Modification History
+000240* 03/14/2001 DF   Original routine.
+000250* 03/21/2001 DF   Clamp the count against the "a" table's upper
+000260*                 bound of 20 occurrences (WXATBL.CPY's
+000270*                 WX-OCCURS-MAX) as well as the existing floor of
+000280*                 1, and flag the caller when either clamp fires
+000290*                 so a bad count file can no longer size the
+000300*                 table past what it can legally hold.
+000310* 03/22/2001 DF   Give the "file missing" and "file present but
+000320*                 out of range" cases distinct return statuses
+000330*                 ('N' vs 'C') instead of collapsing both into
+000340*                 'N', so the caller can tell "no count file" from
+000350*                 "count file read, value clamped" and word its
+000360*                 message accordingly.
+000370*****************************************************
+000380 IDENTIFICATION DIVISION.
+000390 PROGRAM-ID. WXCOUNT.
+000400 AUTHOR. D. FELTZ.
+000410 INSTALLATION. DESKWARE-INC.
+000420 DATE-WRITTEN. 03/14/2001.
+000430 DATE-COMPILED.
+000440 ENVIRONMENT DIVISION.
+000450 CONFIGURATION SECTION.
+000460 SOURCE-COMPUTER. GENERIC.
+000470 OBJECT-COMPUTER. GENERIC.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT COUNT-FILE ASSIGN DYNAMIC LK-COUNT-FILE-NAME
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-COUNT-FILE-STATUS.
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  COUNT-FILE
+000560     RECORD CONTAINS 2 CHARACTERS.
+000570 01  CNT-RECORD.
+000580    05  CNT-OCCURS-NUM  PIC 9(2).
+000590 WORKING-STORAGE SECTION.
+000600 01  WS-COUNT-FILE-STATUS  PIC XX.
+000610    88  WS-COUNT-FILE-OK      VALUE '00'.
+000620    88  WS-COUNT-FILE-EOF     VALUE '10'.
+000630* Mirrors WX-OCCURS-MAX in WXATBL.CPY - the "a" table's OCCURS
+000640* clause cannot legally hold more than this many entries.
+000650 01  WS-OCCURS-MAX  PIC 9(2) VALUE 20.
+000660 LINKAGE SECTION.
+000670 01  LK-COUNT-FILE-NAME  PIC X(40).
+000680 01  LK-OCCURS-NUM       PIC 9(2).
+000690 01  LK-RETURN-STATUS    PIC X.
+000700    88  LK-COUNT-OK        VALUE 'Y'.
+000710    88  LK-COUNT-NOT-OK    VALUE 'N'.
+000720    88  LK-COUNT-CLAMPED   VALUE 'C'.
+000730 PROCEDURE DIVISION USING LK-COUNT-FILE-NAME
+000740                          LK-OCCURS-NUM
+000750                          LK-RETURN-STATUS.
+000760 0000-MAINLINE.
+000770     SET LK-COUNT-NOT-OK TO TRUE.
+000780     OPEN INPUT COUNT-FILE.
+000790     IF NOT WS-COUNT-FILE-OK
+000800        GO TO 0000-EXIT.
+000810     READ COUNT-FILE
+000820         AT END
+000830             GO TO 0000-CLOSE.
+000840     IF CNT-OCCURS-NUM < 1
+000850        MOVE 1 TO LK-OCCURS-NUM
+000860        SET LK-COUNT-CLAMPED TO TRUE
+000870     ELSE
+000880        IF CNT-OCCURS-NUM > WS-OCCURS-MAX
+000890           MOVE WS-OCCURS-MAX TO LK-OCCURS-NUM
+000900           SET LK-COUNT-CLAMPED TO TRUE
+000910        ELSE
+000920           MOVE CNT-OCCURS-NUM TO LK-OCCURS-NUM
+000930           SET LK-COUNT-OK TO TRUE.
+000940 0000-CLOSE.
+000950     CLOSE COUNT-FILE.
+000960 0000-EXIT.
+000970     GOBACK.
