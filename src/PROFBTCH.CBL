@@ -0,0 +1,265 @@
+000100*****************************************************
+000110* Program name: PROFBTCH
+000120* Author:       D. Feltz, Applications Programming
+000130* Installation: Deskware, Inc. - Weather Ops
+000140* Date-Written: 03/20/2001
+000150* Date-Compiled:
+000160*-----------------------------------------------------
+000170* Nightly batch driver.  Reads the STATION-LIST control
+000180* file (one station per line: count-file,readings-file)
+000190* and for each station loads its head count and weather
+000200* readings the same way PROFOCCR does interactively,
+000210* then rolls the readings up into per day_of_week
+000220* min/max/average statistics across all stations and
+000230* writes one consolidated SUMMARY.RPT at the end of the
+000240* run, instead of the readings being reviewed station by
+000250* station by hand.
+000260*
+000270* Modification History
+000280* 03/20/2001 DF   Original program.
+000290* 03/22/2001 DF   Check file status after OPEN and after every
+000300*                 WRITE of SUMMARY-REPORT-FILE instead of assuming
+000310*                 SUMMARY.RPT always opens and takes every record.
+000320*****************************************************
+000330 IDENTIFICATION DIVISION.
+000340 PROGRAM-ID. PROFBTCH.
+000350 AUTHOR. D. FELTZ.
+000360 INSTALLATION. DESKWARE-INC.
+000370 DATE-WRITTEN. 03/20/2001.
+000380 DATE-COMPILED.
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER. GENERIC.
+000420 OBJECT-COMPUTER. GENERIC.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT STATION-LIST-FILE ASSIGN DYNAMIC WS-STATLIST-FILE-NAME
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-STATLIST-FILE-STATUS.
+000480     SELECT SUMMARY-REPORT-FILE
+000490         ASSIGN DYNAMIC WS-SUMMARY-FILE-NAME
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  STATION-LIST-FILE
+000550     RECORD CONTAINS 80 CHARACTERS.
+000560 01  STA-LIST-LINE  PIC X(80).
+000570 FD  SUMMARY-REPORT-FILE
+000580     RECORD CONTAINS 80 CHARACTERS.
+000590 01  SUMMARY-LINE  PIC X(80).
+000600 WORKING-STORAGE SECTION.
+000610 COPY WXGRID.
+000620 01  WX-OCCURS-NUM  PIC 9(2) VALUE 4.
+000630 01  WS-STATLIST-FILE-NAME  PIC X(40) VALUE 'STATIONS.LST'.
+000640 01  WS-SUMMARY-FILE-NAME   PIC X(40) VALUE 'SUMMARY.RPT'.
+000650 01  WS-STATLIST-FILE-STATUS  PIC XX.
+000660    88  WS-STATLIST-FILE-OK      VALUE '00'.
+000670    88  WS-STATLIST-FILE-EOF     VALUE '10'.
+000680 01  WS-SUMMARY-FILE-STATUS  PIC XX.
+000690    88  WS-SUMMARY-FILE-OK      VALUE '00'.
+000700 01  WS-EOF-SWITCH  PIC X VALUE 'N'.
+000710    88  WS-EOF      VALUE 'Y'.
+000720    88  WS-NOT-EOF  VALUE 'N'.
+000730 01  WS-STA-COUNT-FILE     PIC X(40).
+000740 01  WS-STA-READINGS-FILE  PIC X(40).
+000750 01  WS-COUNT-RETURN-STATUS  PIC X.
+000760 01  WS-LOAD-RETURN-STATUS   PIC X.
+000770 01  WS-STATION-COUNT  PIC 9(4) COMP VALUE 0.
+000780 01  WS-SENTINEL-TEMP  PIC S999 VALUE -300.
+000790 01  WS-SENTINEL-PRESS PIC 99V99 VALUE 0.
+000800*-----------------------------------------------------
+000810* Per day_of_week rollup accumulators.
+000820*-----------------------------------------------------
+000830 01  WS-DAY-ACCUM-TABLE.
+000840    05  WS-DAY-ACCUM OCCURS 7 TIMES
+000850        INDEXED BY WS-DA-IDX.
+000860       10  WS-DA-TEMP-MIN   PIC S999    VALUE 999.
+000870       10  WS-DA-TEMP-MAX   PIC S999    VALUE -999.
+000880       10  WS-DA-TEMP-SUM   PIC S9(7)   VALUE 0.
+000890       10  WS-DA-TEMP-CNT   PIC 9(6) COMP VALUE 0.
+000900       10  WS-DA-PRESS-MIN  PIC 99V99   VALUE 99.99.
+000910       10  WS-DA-PRESS-MAX  PIC 99V99   VALUE 0.
+000920       10  WS-DA-PRESS-SUM  PIC 9(9)V99 VALUE 0.
+000930       10  WS-DA-PRESS-CNT  PIC 9(6) COMP VALUE 0.
+000940 01  WS-DAY-NAME-TABLE.
+000950    05  FILLER PIC X(9) VALUE 'SUNDAY   '.
+000960    05  FILLER PIC X(9) VALUE 'MONDAY   '.
+000970    05  FILLER PIC X(9) VALUE 'TUESDAY  '.
+000980    05  FILLER PIC X(9) VALUE 'WEDNESDAY'.
+000990    05  FILLER PIC X(9) VALUE 'THURSDAY '.
+001000    05  FILLER PIC X(9) VALUE 'FRIDAY   '.
+001010    05  FILLER PIC X(9) VALUE 'SATURDAY '.
+001020 01  WS-DAY-NAME-REDEF REDEFINES WS-DAY-NAME-TABLE.
+001030    05  WS-DAY-NAME OCCURS 7 TIMES PIC X(9).
+001040 01  WS-TEMP-AVG    PIC S999.
+001050 01  WS-PRESS-AVG   PIC 99V99.
+001060 01  WS-SUMMARY-DETAIL.
+001070    05  WS-SD-DAYNAME    PIC X(9).
+001080    05  FILLER           PIC X VALUE SPACE.
+001090    05  WS-SD-TEMP-MIN   PIC ---9.
+001100    05  FILLER           PIC X VALUE SPACE.
+001110    05  WS-SD-TEMP-MAX   PIC ---9.
+001120    05  FILLER           PIC X VALUE SPACE.
+001130    05  WS-SD-TEMP-AVG   PIC ---9.
+001140    05  FILLER           PIC X VALUE SPACE.
+001150    05  WS-SD-PRESS-MIN  PIC ZZ.99.
+001160    05  FILLER           PIC X VALUE SPACE.
+001170    05  WS-SD-PRESS-MAX  PIC ZZ.99.
+001180    05  FILLER           PIC X VALUE SPACE.
+001190    05  WS-SD-PRESS-AVG  PIC ZZ.99.
+001200 PROCEDURE DIVISION.
+001210*-----------------------------------------------------
+001220* 0000-MAINLINE
+001230*-----------------------------------------------------
+001240 0000-MAINLINE.
+001250     PERFORM 1000-PROCESS-STATIONS THRU 1000-EXIT.
+001260     PERFORM 3000-WRITE-SUMMARY THRU 3000-EXIT.
+001270     DISPLAY WS-STATION-COUNT ' STATION(S) PROCESSED'.
+001280     STOP RUN.
+001290*-----------------------------------------------------
+001300* 1000-PROCESS-STATIONS
+001310* Reads the control file and rolls up one station's
+001320* grid at a time.
+001330*-----------------------------------------------------
+001340 1000-PROCESS-STATIONS.
+001350     OPEN INPUT STATION-LIST-FILE.
+001360     IF NOT WS-STATLIST-FILE-OK
+001370        DISPLAY '*** STATIONS.LST NOT FOUND - '
+001380                'NOTHING TO ROLL UP ***'
+001390        GO TO 1000-EXIT.
+001400     PERFORM 1100-PROCESS-ONE-STATION THRU 1100-EXIT
+001410         UNTIL WS-EOF.
+001420     CLOSE STATION-LIST-FILE.
+001430 1000-EXIT.
+001440     EXIT.
+001450*-----------------------------------------------------
+001460* 1100-PROCESS-ONE-STATION
+001470*-----------------------------------------------------
+001480 1100-PROCESS-ONE-STATION.
+001490     READ STATION-LIST-FILE
+001500         AT END
+001510             SET WS-EOF TO TRUE
+001520             GO TO 1100-EXIT.
+001530     UNSTRING STA-LIST-LINE DELIMITED BY ','
+001540         INTO WS-STA-COUNT-FILE WS-STA-READINGS-FILE.
+001550     CALL 'WXCOUNT' USING WS-STA-COUNT-FILE
+001560                          WX-OCCURS-NUM
+001570                          WS-COUNT-RETURN-STATUS.
+001580     CALL 'WXLOAD' USING WS-STA-READINGS-FILE
+001590                         WX-GRID-TABLE
+001600                         WS-LOAD-RETURN-STATUS.
+001610     IF WS-LOAD-RETURN-STATUS NOT = 'Y'
+001620        DISPLAY '*** SKIPPING STATION - CANNOT LOAD '
+001630                WS-STA-READINGS-FILE
+001640        GO TO 1100-EXIT.
+001650     ADD 1 TO WS-STATION-COUNT.
+001660     PERFORM 1200-ACCUM-DAY THRU 1200-EXIT
+001670         VARYING WX-DAY-IDX FROM 1 BY 1
+001680         UNTIL WX-DAY-IDX > 7.
+001690 1100-EXIT.
+001700     EXIT.
+001710 1200-ACCUM-DAY.
+001720     PERFORM 1210-ACCUM-HOUR THRU 1210-EXIT
+001730         VARYING WX-HOUR-IDX FROM 1 BY 1
+001740         UNTIL WX-HOUR-IDX > 24.
+001750 1200-EXIT.
+001760     EXIT.
+001770*-----------------------------------------------------
+001780* 1210-ACCUM-HOUR
+001790* Rolls one station/hour reading into its day's
+001800* min/max/sum/count, skipping cells still sitting at
+001810* the never-set sentinel.
+001820*-----------------------------------------------------
+001830 1210-ACCUM-HOUR.
+001840     SET WS-DA-IDX TO WX-DAY-IDX.
+001850     IF WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX)
+001860           NOT = WS-SENTINEL-TEMP
+001870        IF WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX)
+001880              < WS-DA-TEMP-MIN(WS-DA-IDX)
+001890           MOVE WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX)
+001900             TO WS-DA-TEMP-MIN(WS-DA-IDX)
+001910        END-IF
+001920        IF WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX)
+001930              > WS-DA-TEMP-MAX(WS-DA-IDX)
+001940           MOVE WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX)
+001950             TO WS-DA-TEMP-MAX(WS-DA-IDX)
+001960        END-IF
+001970        ADD WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX)
+001980          TO WS-DA-TEMP-SUM(WS-DA-IDX)
+001990        ADD 1 TO WS-DA-TEMP-CNT(WS-DA-IDX)
+002000     END-IF.
+002010     IF WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+002020           NOT = WS-SENTINEL-PRESS
+002030        IF WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+002040              < WS-DA-PRESS-MIN(WS-DA-IDX)
+002050           MOVE WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+002060             TO WS-DA-PRESS-MIN(WS-DA-IDX)
+002070        END-IF
+002080        IF WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+002090              > WS-DA-PRESS-MAX(WS-DA-IDX)
+002100           MOVE WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+002110             TO WS-DA-PRESS-MAX(WS-DA-IDX)
+002120        END-IF
+002130        ADD WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+002140          TO WS-DA-PRESS-SUM(WS-DA-IDX)
+002150        ADD 1 TO WS-DA-PRESS-CNT(WS-DA-IDX)
+002160     END-IF.
+002170 1210-EXIT.
+002180     EXIT.
+002190*-----------------------------------------------------
+002200* 3000-WRITE-SUMMARY
+002210*-----------------------------------------------------
+002220 3000-WRITE-SUMMARY.
+002230     OPEN OUTPUT SUMMARY-REPORT-FILE.
+002240     IF NOT WS-SUMMARY-FILE-OK
+002250        DISPLAY '*** SUMMARY.RPT OPEN FAILED - ROLLUP NOT '
+002260                'WRITTEN ***'
+002270        GO TO 3000-EXIT.
+002280     MOVE 'NIGHTLY WEATHER ROLLUP - ALL STATIONS'
+002290       TO SUMMARY-LINE.
+002300     WRITE SUMMARY-LINE.
+002310     MOVE 'DAY       TMIN TMAX TAVG PMIN  PMAX  PAVG'
+002320       TO SUMMARY-LINE.
+002330     WRITE SUMMARY-LINE.
+002340     IF WS-SUMMARY-FILE-OK
+002350        PERFORM 3100-WRITE-DAY-LINE THRU 3100-EXIT
+002360            VARYING WS-DA-IDX FROM 1 BY 1
+002370            UNTIL WS-DA-IDX > 7
+002380               OR NOT WS-SUMMARY-FILE-OK.
+002390     CLOSE SUMMARY-REPORT-FILE.
+002400     IF NOT WS-SUMMARY-FILE-OK
+002410        DISPLAY '*** SUMMARY.RPT WRITE FAILED - ROLLUP '
+002420                'INCOMPLETE ***'.
+002430 3000-EXIT.
+002440     EXIT.
+002450*-----------------------------------------------------
+002460* 3100-WRITE-DAY-LINE
+002470*-----------------------------------------------------
+002480 3100-WRITE-DAY-LINE.
+002490     MOVE WS-DAY-NAME(WS-DA-IDX) TO WS-SD-DAYNAME.
+002500     IF WS-DA-TEMP-CNT(WS-DA-IDX) = 0
+002510        MOVE 0 TO WS-SD-TEMP-MIN WS-SD-TEMP-MAX
+002520                  WS-SD-TEMP-AVG
+002530     ELSE
+002540        MOVE WS-DA-TEMP-MIN(WS-DA-IDX) TO WS-SD-TEMP-MIN
+002550        MOVE WS-DA-TEMP-MAX(WS-DA-IDX) TO WS-SD-TEMP-MAX
+002560        COMPUTE WS-TEMP-AVG ROUNDED =
+002570            WS-DA-TEMP-SUM(WS-DA-IDX)
+002580            / WS-DA-TEMP-CNT(WS-DA-IDX)
+002590        MOVE WS-TEMP-AVG TO WS-SD-TEMP-AVG
+002600     END-IF.
+002610     IF WS-DA-PRESS-CNT(WS-DA-IDX) = 0
+002620        MOVE 0 TO WS-SD-PRESS-MIN WS-SD-PRESS-MAX
+002630                  WS-SD-PRESS-AVG
+002640     ELSE
+002650        MOVE WS-DA-PRESS-MIN(WS-DA-IDX) TO WS-SD-PRESS-MIN
+002660        MOVE WS-DA-PRESS-MAX(WS-DA-IDX) TO WS-SD-PRESS-MAX
+002670        COMPUTE WS-PRESS-AVG ROUNDED =
+002680            WS-DA-PRESS-SUM(WS-DA-IDX)
+002690            / WS-DA-PRESS-CNT(WS-DA-IDX)
+002700        MOVE WS-PRESS-AVG TO WS-SD-PRESS-AVG
+002710     END-IF.
+002720     WRITE SUMMARY-LINE FROM WS-SUMMARY-DETAIL.
+002730 3100-EXIT.
+002740     EXIT.
