@@ -0,0 +1,98 @@
+000100*****************************************************
+000110* Program:      WXVALID
+000120* Author:       D. Feltz, Applications Programming
+000130* Installation: Deskware, Inc. - Weather Ops
+000140* Date-Written: 03/15/2001
+000150* Date-Compiled:
+000160*-----------------------------------------------------
+000170* Validation pass over the day_of_week/hour_of_day
+000180* grid.  Flags every barom_pressure reading outside
+000190* the sane 27.00 - 31.00 inHg range, and separately
+000200* flags every fahr_temp cell still sitting at the
+000210* -300 never-set sentinel, so bad or missing readings
+000220* are caught before the morning report is displayed.
+000230*
+000240* Modification History
+000250* 03/15/2001 DF   Original routine.
+000260* 03/22/2001 DF   Move WX-HOUR-IDX and WX-BAROM-PRESSURE through
+000270*                 edited work fields before the warning DISPLAYs
+000280*                 instead of displaying the raw INDEXED BY item
+000290*                 and PIC 99V99 field, matching WXGAPRPT's
+000300*                 WS-RL-HOUR pattern.
+000310*****************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. WXVALID.
+000340 AUTHOR. D. FELTZ.
+000350 INSTALLATION. DESKWARE-INC.
+000360 DATE-WRITTEN. 03/15/2001.
+000370 DATE-COMPILED.
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER. GENERIC.
+000410 OBJECT-COMPUTER. GENERIC.
+000420 DATA DIVISION.
+000430 WORKING-STORAGE SECTION.
+000440 01  WS-PRESSURE-LOW   PIC 99V99 VALUE 27.00.
+000450 01  WS-PRESSURE-HIGH  PIC 99V99 VALUE 31.00.
+000460 01  WS-SENTINEL-TEMP  PIC S999  VALUE -300.
+000470 01  WS-DAY-NAME-TABLE.
+000480    05  FILLER PIC X(9) VALUE 'SUNDAY   '.
+000490    05  FILLER PIC X(9) VALUE 'MONDAY   '.
+000500    05  FILLER PIC X(9) VALUE 'TUESDAY  '.
+000510    05  FILLER PIC X(9) VALUE 'WEDNESDAY'.
+000520    05  FILLER PIC X(9) VALUE 'THURSDAY '.
+000530    05  FILLER PIC X(9) VALUE 'FRIDAY   '.
+000540    05  FILLER PIC X(9) VALUE 'SATURDAY '.
+000550 01  WS-DAY-NAME-REDEF REDEFINES WS-DAY-NAME-TABLE.
+000560    05  WS-DAY-NAME OCCURS 7 TIMES PIC X(9).
+000570 01  WS-VALIDATE-WORK.
+000580    05  WS-VAL-HOUR-ED   PIC 99.
+000590    05  WS-VAL-PRESS-ED  PIC ZZ.99.
+000600 LINKAGE SECTION.
+000610 COPY WXGRID.
+000620 01  LK-PRESSURE-FLAG-COUNT  PIC 9(4) COMP.
+000630 01  LK-SENTINEL-FLAG-COUNT  PIC 9(4) COMP.
+000640 PROCEDURE DIVISION USING WX-GRID-TABLE
+000650                          LK-PRESSURE-FLAG-COUNT
+000660                          LK-SENTINEL-FLAG-COUNT.
+000670 0000-MAINLINE.
+000680     MOVE 0 TO LK-PRESSURE-FLAG-COUNT.
+000690     MOVE 0 TO LK-SENTINEL-FLAG-COUNT.
+000700     PERFORM 1000-VALIDATE-DAY THRU 1000-EXIT
+000710         VARYING WX-DAY-IDX FROM 1 BY 1
+000720         UNTIL WX-DAY-IDX > 7.
+000730     GOBACK.
+000740*-----------------------------------------------------
+000750* 1000-VALIDATE-DAY
+000760*-----------------------------------------------------
+000770 1000-VALIDATE-DAY.
+000780     PERFORM 1100-VALIDATE-HOUR THRU 1100-EXIT
+000790         VARYING WX-HOUR-IDX FROM 1 BY 1
+000800         UNTIL WX-HOUR-IDX > 24.
+000810 1000-EXIT.
+000820     EXIT.
+000830*-----------------------------------------------------
+000840* 1100-VALIDATE-HOUR
+000850* Checks one grid cell and displays a warning line for
+000860* each rule the cell fails.
+000870*-----------------------------------------------------
+000880 1100-VALIDATE-HOUR.
+000890     MOVE WX-HOUR-IDX TO WS-VAL-HOUR-ED.
+000900     IF WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX) = WS-SENTINEL-TEMP
+000910        ADD 1 TO LK-SENTINEL-FLAG-COUNT
+000920        DISPLAY '*** UNSET TEMP READING - '
+000930                WS-DAY-NAME(WX-DAY-IDX) ' HOUR '
+000940                WS-VAL-HOUR-ED ' ***'.
+000950     IF WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+000960           < WS-PRESSURE-LOW
+000970        OR WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+000980           > WS-PRESSURE-HIGH
+000990        MOVE WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+001000          TO WS-VAL-PRESS-ED
+001010        ADD 1 TO LK-PRESSURE-FLAG-COUNT
+001020        DISPLAY '*** PRESSURE OUT OF RANGE - '
+001030                WS-DAY-NAME(WX-DAY-IDX) ' HOUR '
+001040                WS-VAL-HOUR-ED ' = '
+001050                WS-VAL-PRESS-ED ' ***'.
+001060 1100-EXIT.
+001070     EXIT.
