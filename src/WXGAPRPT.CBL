@@ -0,0 +1,104 @@
+000100*****************************************************
+000110* Program:      WXGAPRPT
+000120* Author:       D. Feltz, Applications Programming
+000130* Installation: Deskware, Inc. - Weather Ops
+000140* Date-Written: 03/16/2001
+000150* Date-Compiled:
+000160*-----------------------------------------------------
+000170* Scans the full day_of_week/hour_of_day grid after
+000180* load and writes a report listing every cell still
+000190* sitting at the -300 never-set sentinel, so a missing
+000200* station reading gets caught before it flows on as a
+000210* bogus -300 degree temperature.
+000220*
+000230* Modification History
+000240* 03/16/2001 DF   Original routine.
+000250* 03/22/2001 DF   Check file status after OPEN and after every
+000260*                 WRITE instead of assuming GAP.RPT always opens
+000270*                 and takes every record, and report the outcome
+000280*                 back to the caller through LK-RETURN-STATUS.
+000290*****************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. WXGAPRPT.
+000320 AUTHOR. D. FELTZ.
+000330 INSTALLATION. DESKWARE-INC.
+000340 DATE-WRITTEN. 03/16/2001.
+000350 DATE-COMPILED.
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. GENERIC.
+000390 OBJECT-COMPUTER. GENERIC.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT GAP-REPORT-FILE ASSIGN DYNAMIC WS-GAPRPT-FILE-NAME
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-GAPRPT-FILE-STATUS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  GAP-REPORT-FILE
+000480     RECORD CONTAINS 80 CHARACTERS.
+000490 01  GAP-REPORT-LINE  PIC X(80).
+000500 WORKING-STORAGE SECTION.
+000510 01  WS-GAPRPT-FILE-NAME  PIC X(40) VALUE 'GAP.RPT'.
+000520 01  WS-GAPRPT-FILE-STATUS  PIC XX.
+000530    88  WS-GAPRPT-FILE-OK      VALUE '00'.
+000540 01  WS-SENTINEL-TEMP     PIC S999  VALUE -300.
+000550 01  WS-GAP-COUNT         PIC 9(4) COMP VALUE 0.
+000560 01  WS-REPORT-LINE.
+000570    05  WS-RL-LABEL   PIC X(16) VALUE 'GAP AT DAY/HOUR '.
+000580    05  WS-RL-DAY     PIC 9.
+000590    05  FILLER        PIC X VALUE '/'.
+000600    05  WS-RL-HOUR    PIC 99.
+000610 LINKAGE SECTION.
+000620 COPY WXGRID.
+000630 01  LK-GAP-COUNT  PIC 9(4) COMP.
+000640 01  LK-RETURN-STATUS  PIC X.
+000650    88  LK-GAPRPT-OK        VALUE 'Y'.
+000660    88  LK-GAPRPT-NOT-OK    VALUE 'N'.
+000670 PROCEDURE DIVISION USING WX-GRID-TABLE
+000680                          LK-GAP-COUNT
+000690                          LK-RETURN-STATUS.
+000700 0000-MAINLINE.
+000710     SET LK-GAPRPT-NOT-OK TO TRUE.
+000720     MOVE 0 TO WS-GAP-COUNT.
+000730     OPEN OUTPUT GAP-REPORT-FILE.
+000740     IF NOT WS-GAPRPT-FILE-OK
+000750        GO TO 0000-EXIT.
+000760     MOVE 'DAILY GAP REPORT - UNPOPULATED READINGS'
+000770       TO GAP-REPORT-LINE.
+000780     WRITE GAP-REPORT-LINE.
+000790     IF NOT WS-GAPRPT-FILE-OK
+000800        GO TO 0000-CLOSE.
+000810     PERFORM 1000-SCAN-DAY THRU 1000-EXIT
+000820         VARYING WX-DAY-IDX FROM 1 BY 1
+000830         UNTIL WX-DAY-IDX > 7
+000840            OR NOT WS-GAPRPT-FILE-OK.
+000850     MOVE WS-GAP-COUNT TO LK-GAP-COUNT.
+000860     IF WS-GAPRPT-FILE-OK
+000870        SET LK-GAPRPT-OK TO TRUE.
+000880 0000-CLOSE.
+000890     CLOSE GAP-REPORT-FILE.
+000900 0000-EXIT.
+000910     GOBACK.
+000920*-----------------------------------------------------
+000930* 1000-SCAN-DAY
+000940*-----------------------------------------------------
+000950 1000-SCAN-DAY.
+000960     PERFORM 1100-SCAN-HOUR THRU 1100-EXIT
+000970         VARYING WX-HOUR-IDX FROM 1 BY 1
+000980         UNTIL WX-HOUR-IDX > 24
+000990            OR NOT WS-GAPRPT-FILE-OK.
+001000 1000-EXIT.
+001010     EXIT.
+001020*-----------------------------------------------------
+001030* 1100-SCAN-HOUR
+001040* Writes one gap line when the cell is still sentinel.
+001050*-----------------------------------------------------
+001060 1100-SCAN-HOUR.
+001070     IF WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX) = WS-SENTINEL-TEMP
+001080        ADD 1 TO WS-GAP-COUNT
+001090        MOVE WX-DAY-IDX  TO WS-RL-DAY
+001100        MOVE WX-HOUR-IDX TO WS-RL-HOUR
+001110        WRITE GAP-REPORT-LINE FROM WS-REPORT-LINE.
+001120 1100-EXIT.
+001130     EXIT.
