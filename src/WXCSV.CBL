@@ -0,0 +1,136 @@
+000100*****************************************************
+000110* Program:      WXCSV
+000120* Author:       D. Feltz, Applications Programming
+000130* Installation: Deskware, Inc. - Weather Ops
+000140* Date-Written: 03/18/2001
+000150* Date-Compiled:
+000160*-----------------------------------------------------
+000170* Writes the day_of_week/hour_of_day grid and the "a"
+000180* table out to a CSV file, so the weekly ops review can
+000190* be loaded straight into a spreadsheet instead of
+000200* being reformatted by hand from dump.var.
+000210*
+000220* Modification History
+000230* 03/18/2001 DF   Original routine.
+000240* 03/22/2001 DF   Check file status after OPEN and after every
+000250*                 WRITE instead of assuming CSV-FILE always opens
+000260*                 and takes every record, and report the outcome
+000270*                 back to the caller through LK-RETURN-STATUS so
+000280*                 a full disk or bad path no longer produces a
+000290*                 truncated DUMP.CSV that PROFOCCR still reports
+000300*                 as written successfully.
+000310*****************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. WXCSV.
+000340 AUTHOR. D. FELTZ.
+000350 INSTALLATION. DESKWARE-INC.
+000360 DATE-WRITTEN. 03/18/2001.
+000370 DATE-COMPILED.
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER. GENERIC.
+000410 OBJECT-COMPUTER. GENERIC.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT CSV-FILE ASSIGN DYNAMIC WS-CSV-FILE-NAME
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-CSV-FILE-STATUS.
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  CSV-FILE
+000500     RECORD CONTAINS 120 CHARACTERS.
+000510 01  CSV-LINE  PIC X(120).
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-CSV-FILE-NAME  PIC X(40) VALUE 'DUMP.CSV'.
+000540 01  WS-CSV-FILE-STATUS  PIC XX.
+000550    88  WS-CSV-FILE-OK      VALUE '00'.
+000560 01  WS-GRID-CSV-LINE.
+000570    05  WS-GCL-DAY   PIC 9.
+000580    05  FILLER       PIC X VALUE ','.
+000590    05  WS-GCL-HOUR  PIC 99.
+000600    05  FILLER       PIC X VALUE ','.
+000610    05  WS-GCL-TEMP  PIC ---9.
+000620    05  FILLER       PIC X VALUE ','.
+000630    05  WS-GCL-PRESS PIC 99.99.
+000640 01  WS-A-CSV-LINE.
+000650    05  WS-ACL-IDX   PIC 99.
+000660    05  FILLER       PIC X VALUE ','.
+000670    05  WS-ACL-B     PIC X.
+000680    05  FILLER       PIC X VALUE ','.
+000690    05  WS-ACL-D     PIC 9.
+000700    05  FILLER       PIC X VALUE ','.
+000710    05  WS-ACL-E     PIC XX.
+000720    05  FILLER       PIC X VALUE ','.
+000730    05  WS-ACL-P     PIC 99.
+000740 LINKAGE SECTION.
+000750 COPY WXGRID.
+000760 COPY WXATBL.
+000770 01  LK-RETURN-STATUS  PIC X.
+000780    88  LK-CSV-OK        VALUE 'Y'.
+000790    88  LK-CSV-NOT-OK    VALUE 'N'.
+000800 PROCEDURE DIVISION USING WX-GRID-TABLE
+000810                          WX-OCCURS-NUM
+000820                          WX-A-TABLE
+000830                          LK-RETURN-STATUS.
+000840 0000-MAINLINE.
+000850     SET LK-CSV-NOT-OK TO TRUE.
+000860     OPEN OUTPUT CSV-FILE.
+000870     IF NOT WS-CSV-FILE-OK
+000880        GO TO 0000-EXIT.
+000890     MOVE 'DAY,HOUR,FAHR_TEMP,BAROM_PRESSURE' TO CSV-LINE.
+000900     WRITE CSV-LINE.
+000910     IF NOT WS-CSV-FILE-OK
+000920        GO TO 0000-CLOSE.
+000930     PERFORM 1000-WRITE-GRID-DAY THRU 1000-EXIT
+000940         VARYING WX-DAY-IDX FROM 1 BY 1
+000950         UNTIL WX-DAY-IDX > 7
+000960            OR NOT WS-CSV-FILE-OK.
+000970     IF NOT WS-CSV-FILE-OK
+000980        GO TO 0000-CLOSE.
+000990     MOVE 'A_IDX,B,D,E,P' TO CSV-LINE.
+001000     WRITE CSV-LINE.
+001010     IF NOT WS-CSV-FILE-OK
+001020        GO TO 0000-CLOSE.
+001030     PERFORM 2000-WRITE-A-ROW THRU 2000-EXIT
+001040         VARYING WX-A-IDX FROM 1 BY 1
+001050         UNTIL WX-A-IDX > WX-OCCURS-NUM
+001060            OR NOT WS-CSV-FILE-OK.
+001070     IF WS-CSV-FILE-OK
+001080        SET LK-CSV-OK TO TRUE.
+001090 0000-CLOSE.
+001100     CLOSE CSV-FILE.
+001110 0000-EXIT.
+001120     GOBACK.
+001130*-----------------------------------------------------
+001140* 1000-WRITE-GRID-DAY
+001150*-----------------------------------------------------
+001160 1000-WRITE-GRID-DAY.
+001170     PERFORM 1100-WRITE-GRID-HOUR THRU 1100-EXIT
+001180         VARYING WX-HOUR-IDX FROM 1 BY 1
+001190         UNTIL WX-HOUR-IDX > 24.
+001200 1000-EXIT.
+001210     EXIT.
+001220*-----------------------------------------------------
+001230* 1100-WRITE-GRID-HOUR
+001240*-----------------------------------------------------
+001250 1100-WRITE-GRID-HOUR.
+001260     MOVE WX-DAY-IDX  TO WS-GCL-DAY.
+001270     MOVE WX-HOUR-IDX TO WS-GCL-HOUR.
+001280     MOVE WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX) TO WS-GCL-TEMP.
+001290     MOVE WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX)
+001300       TO WS-GCL-PRESS.
+001310     WRITE CSV-LINE FROM WS-GRID-CSV-LINE.
+001320 1100-EXIT.
+001330     EXIT.
+001340*-----------------------------------------------------
+001350* 2000-WRITE-A-ROW
+001360*-----------------------------------------------------
+001370 2000-WRITE-A-ROW.
+001380     MOVE WX-A-IDX      TO WS-ACL-IDX.
+001390     MOVE WX-B(WX-A-IDX) TO WS-ACL-B.
+001400     MOVE WX-D(WX-A-IDX) TO WS-ACL-D.
+001410     MOVE WX-E(WX-A-IDX) TO WS-ACL-E.
+001420     MOVE WX-P(WX-A-IDX) TO WS-ACL-P.
+001430     WRITE CSV-LINE FROM WS-A-CSV-LINE.
+001440 2000-EXIT.
+001450     EXIT.
