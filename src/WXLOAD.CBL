@@ -0,0 +1,115 @@
+000100*****************************************************
+000110* Program:      WXLOAD
+000120* Author:       D. Feltz, Applications Programming
+000130* Installation: Deskware, Inc. - Weather Ops
+000140* Date-Written: 03/14/2001
+000150* Date-Compiled:
+000160*-----------------------------------------------------
+000170* Loads a WEATHER-READINGS file into the day_of_week /
+000180* hour_of_day grid.  Every cell is reset to the never-
+000190* set sentinel (fahr_temp = -300, pressure = 0) before
+000200* the file is read so that any hour the day's feed does
+000210* not cover is left correctly flagged as unpopulated.
+000220*
+000230* Modification History
+000240* 03/14/2001 DF   Original routine.
+000250* 03/21/2001 DF   Reset WS-EOF-SWITCH at the top of the mainline
+000260*                 instead of relying on its compile-time VALUE,
+000270*                 which only applies once at program load - a
+000280*                 second CALL in the same run unit (e.g. from
+000290*                 PROFBTCH's per-station loop) was inheriting the
+000300*                 prior call's end-of-file setting and skipping
+000310*                 the read loop entirely.
+000320*****************************************************
+000330 IDENTIFICATION DIVISION.
+000340 PROGRAM-ID. WXLOAD.
+000350 AUTHOR. D. FELTZ.
+000360 INSTALLATION. DESKWARE-INC.
+000370 DATE-WRITTEN. 03/14/2001.
+000380 DATE-COMPILED.
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER. GENERIC.
+000420 OBJECT-COMPUTER. GENERIC.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT WEATHER-READINGS ASSIGN DYNAMIC LK-READINGS-FILE-NAME
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-READINGS-FILE-STATUS.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  WEATHER-READINGS
+000510     RECORD CONTAINS 11 CHARACTERS.
+000520 01  WR-RECORD.
+000530    05  WR-DAY              PIC 9(1).
+000540    05  WR-HOUR             PIC 9(2).
+000550    05  WR-FAHR-TEMP        PIC S999 SIGN IS TRAILING SEPARATE.
+000560    05  WR-BAROM-PRESSURE   PIC 99V99.
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-READINGS-FILE-STATUS  PIC XX.
+000590    88  WS-READINGS-FILE-OK      VALUE '00'.
+000600    88  WS-READINGS-FILE-EOF     VALUE '10'.
+000610 01  WS-EOF-SWITCH  PIC X VALUE 'N'.
+000620    88  WS-EOF               VALUE 'Y'.
+000630    88  WS-NOT-EOF           VALUE 'N'.
+000640 LINKAGE SECTION.
+000650 01  LK-READINGS-FILE-NAME  PIC X(40).
+000660 COPY WXGRID.
+000670 01  LK-RETURN-STATUS  PIC X.
+000680    88  LK-LOAD-OK        VALUE 'Y'.
+000690    88  LK-LOAD-NOT-OK    VALUE 'N'.
+000700 PROCEDURE DIVISION USING LK-READINGS-FILE-NAME
+000710                          WX-GRID-TABLE
+000720                          LK-RETURN-STATUS.
+000730 0000-MAINLINE.
+000740     SET LK-LOAD-NOT-OK TO TRUE.
+000750     SET WS-NOT-EOF TO TRUE.
+000760     PERFORM 1000-RESET-GRID THRU 1000-EXIT.
+000770     OPEN INPUT WEATHER-READINGS.
+000780     IF NOT WS-READINGS-FILE-OK
+000790        GO TO 0000-EXIT.
+000800     SET LK-LOAD-OK TO TRUE.
+000810     PERFORM 2000-READ-RECORD THRU 2000-EXIT
+000820         UNTIL WS-EOF.
+000830     CLOSE WEATHER-READINGS.
+000840 0000-EXIT.
+000850     GOBACK.
+000860*-----------------------------------------------------
+000870* 1000-RESET-GRID
+000880* Seeds every cell to the never-set sentinel values
+000890* before any readings are applied.
+000900*-----------------------------------------------------
+000910 1000-RESET-GRID.
+000920     PERFORM 1100-RESET-DAY THRU 1100-EXIT
+000930         VARYING WX-DAY-IDX FROM 1 BY 1
+000940         UNTIL WX-DAY-IDX > 7.
+000950 1000-EXIT.
+000960     EXIT.
+000970 1100-RESET-DAY.
+000980     PERFORM 1110-RESET-HOUR THRU 1110-EXIT
+000990         VARYING WX-HOUR-IDX FROM 1 BY 1
+001000         UNTIL WX-HOUR-IDX > 24.
+001010 1100-EXIT.
+001020     EXIT.
+001030 1110-RESET-HOUR.
+001040     MOVE -300 TO WX-FAHR-TEMP(WX-DAY-IDX WX-HOUR-IDX).
+001050     MOVE 0    TO WX-BAROM-PRESSURE(WX-DAY-IDX WX-HOUR-IDX).
+001060 1110-EXIT.
+001070     EXIT.
+001080*-----------------------------------------------------
+001090* 2000-READ-RECORD
+001100* Reads one reading and, if the day/hour fall within
+001110* the grid, applies it to the matching cell.
+001120*-----------------------------------------------------
+001130 2000-READ-RECORD.
+001140     READ WEATHER-READINGS
+001150         AT END
+001160             SET WS-EOF TO TRUE
+001170             GO TO 2000-EXIT.
+001180     IF WR-DAY < 1 OR WR-DAY > 7
+001190        OR WR-HOUR < 1 OR WR-HOUR > 24
+001200        GO TO 2000-EXIT.
+001210     MOVE WR-FAHR-TEMP      TO WX-FAHR-TEMP(WR-DAY WR-HOUR).
+001220     MOVE WR-BAROM-PRESSURE TO WX-BAROM-PRESSURE(WR-DAY WR-HOUR).
+001230 2000-EXIT.
+001240     EXIT.
